@@ -0,0 +1,22 @@
+000010* CALOUT01 - CALIBRATION-OUTPUT-RECORD
+000020*
+000030* PER-RECORD CALIBRATION RESULT LAYOUT SHARED BY THE
+000040* CALIBRATION OUTPUT FILE (CALOUTPT) AND ANY DOWNSTREAM JOB
+000050* THAT CONSUMES IT. HOLDS THE SAME DATA ALREADY CARRIED ON
+000060* THE DETAIL REPORT (RECORD NUMBER, SOURCE LINE, PRE-CHI,
+000070* DER-CHI, ETALONNAGE) SO A DOWNSTREAM JOB DOES NOT NEED TO
+000080* RERUN THIS PROGRAM TO GET PER-RECORD RESULTS.
+000090*
+000100* MODIFICATION HISTORY
+000110* --------------------
+000120* 2026-08-08  RD   ORIGINAL VERSION.
+000170 01  CALIBRATION-OUTPUT-RECORD.
+000180     05  CAL-REC-NO              PIC 9(06).
+000190     05  FILLER                  PIC X(01) VALUE SPACE.
+000200     05  CAL-SOURCE-LINE         PIC X(200).
+000210     05  FILLER                  PIC X(01) VALUE SPACE.
+000220     05  CAL-PRE-CHI             PIC 9(01).
+000230     05  FILLER                  PIC X(01) VALUE SPACE.
+000240     05  CAL-DER-CHI             PIC 9(01).
+000250     05  FILLER                  PIC X(01) VALUE SPACE.
+000260     05  CAL-ETALONNAGE          PIC 9(02).
