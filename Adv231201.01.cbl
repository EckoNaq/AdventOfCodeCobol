@@ -1,175 +1,984 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. AOC-2023-12-01.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT INPUTFILE1 ASSIGN
-            TO "C:\Users\310344706\Documents\AOC20231201.input.txt"
-           FILE STATUS IS FILE1-STATUS
-           ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-         FD INPUTFILE1.
-         01 INPUTRECORD1 PIC X(200).
-       WORKING-STORAGE SECTION.
-
-      * FILE STATUS
-       01 FILE1-STATUS PIC 9(02).
-       88 FILE1-STATUS-OK  VALUE 00.
-       88 FILE1-STATUS-EOF VALUE 10.
-
-      * WORKING VARIABLE
-       01 ETALONNAGE PIC 9(2).
-       01 ETALONNAGE-FINAL PIC 9(10).
-       01 I PIC 9(3).
-       01 CAR-REC PIC X(1).
-       01 PRE-CHI PIC S9(1).
-       01 DER-CHI PIC S9(1).
-       
-       01 one pic x(03) value 'one'.
-       01 two pic x(03) value 'two'.
-       01 three pic x(05) value 'three'.
-       01 four pic x(04) value 'four'.
-       01 five pic x(05) value 'five'.
-       01 six pic x(03) value 'six'.
-       01 seven pic x(05) value 'seven'.
-       01 eight pic x(05) value 'eight'.
-       01 nine pic x(04) value 'nine'.
-
-       PROCEDURE DIVISION.
-
-
-           display 'ETALONNAGE'
-           PERFORM MAIN-PROCESSING
-           STOP RUN
-           .
-
-       MAIN-PROCESSING.
-           PERFORM OPEN-FILE1
-
-           PERFORM READ-FILE1
-
-           PERFORM UNTIL FILE1-STATUS-EOF
-           OR NOT FILE1-STATUS-OK
-           
-                       display INPUTRECORD1
-
-                     PERFORM VARYING I FROM 1 BY 1 UNTIL
-                   (I > 195)                  
-
-                       MOVE INPUTRECORD1(I:1) TO CAR-REC
-
-                       IF CAR-REC IS NUMERIC
-                         IF PRE-CHI < 1
-                             MOVE CAR-REC TO PRE-CHI
-                         ELSE
-                           MOVE CAR-REC TO DER-CHI
-                           
-                         END-IF
-                       else
-                         IF PRE-CHI < 1
-                           evaluate TRUE
-                           when INPUTRECORD1(I:3) = one
-                               move 1 to PRE-CHI
-                           when INPUTRECORD1(I:3) = two
-                               move 2 to PRE-CHI
-                           when INPUTRECORD1(I:5) = three
-                               move 3 to PRE-CHI
-                           when INPUTRECORD1(I:4) = four
-                               move 4 to PRE-CHI
-                           when INPUTRECORD1(I:4) = five
-                               move 5 to PRE-CHI
-                           when INPUTRECORD1(I:3) = six
-                               move 6 to PRE-CHI
-                           when INPUTRECORD1(I:5) = seven
-                               move 7 to PRE-CHI
-                           when INPUTRECORD1(I:5) = eight
-                               move 8 to PRE-CHI
-                           when INPUTRECORD1(I:4) = nine
-                               move 9 to PRE-CHI
-                            when other 
-                               CONTINUE
-                           END-EVALUATE
-                          ELSE
-                              
-                           evaluate TRUE
-                           when INPUTRECORD1(I:3) = one
-                               move 1 to DER-CHI
-                           when INPUTRECORD1(I:3) = two
-                               move 2 to DER-CHI
-                           when INPUTRECORD1(I:5) = three
-                               move 3 to DER-CHI
-                           when INPUTRECORD1(I:4) = four
-                               move 4 to DER-CHI
-                           when INPUTRECORD1(I:4) = five
-                               move 5 to DER-CHI
-                           when INPUTRECORD1(I:3) = six
-                               move 6 to DER-CHI
-                           when INPUTRECORD1(I:5) = seven
-                               move 7 to DER-CHI
-                           when INPUTRECORD1(I:5) = eight
-                               move 8 to DER-CHI
-                           when INPUTRECORD1(I:4) = nine
-                               move 9 to DER-CHI
-                            when other 
-                               CONTINUE
-                           END-EVALUATE
-                         END-IF
-                           
-                       END-IF
-                     END-PERFORM
-                     
-                     IF DER-CHI = 0 
-                         move PRE-CHI to DER-CHI
-                     end-if
-                     
-                       DISPLAY PRE-CHI
-                       DISPLAY DER-CHI
-                           COMPUTE ETALONNAGE = (PRE-CHI * 10) + DER-CHI
-                       DISPLAY ETALONNAGE
-                     
-                           ADD ETALONNAGE TO ETALONNAGE-FINAL
-                           
-                           MOVE 0 TO PRE-CHI DER-CHI
-
-                PERFORM READ-FILE1
-
-           END-PERFORM
-
-           PERFORM CLOSE-FILE1
-
-           display 'ETALONNAGE :' ETALONNAGE-FINAL
-           .
-
-       OPEN-FILE1.
-           OPEN INPUT INPUTFILE1
-           IF NOT FILE1-STATUS-OK
-               DISPLAY 'OPEN ERROR ON FILE 1'
-               DISPLAY 'FILE STATUS : ' FILE1-STATUS
-               STOP RUN
-           END-IF
-           .
-
-       READ-FILE1.
-           READ INPUTFILE1
-               AT END
-                   CONTINUE
-                NOT AT END
-                   IF NOT FILE1-STATUS-OK
-                       DISPLAY 'READ ERROR ON FILE 1'
-                       DISPLAY 'FILE STATUS : ' FILE1-STATUS
-                       STOP RUN
-                   END-IF
-           END-READ
-           .
-
-       CLOSE-FILE1.
-           CLOSE INPUTFILE1
-           IF NOT FILE1-STATUS-OK
-               DISPLAY 'CLOSE ERROR ON FILE 1'
-               DISPLAY 'FILE STATUS : ' FILE1-STATUS
-               STOP RUN
-           END-IF
-           .
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. AOC-2023-12-01.
+000030 AUTHOR. R-DUMONT.
+000040 INSTALLATION. DATA-SERVICES-BATCH.
+000050 DATE-WRITTEN. 2023-12-01.
+000060 DATE-COMPILED.
+000070
+000080* MODIFICATION HISTORY
+000090* --------------------
+000100* 2023-12-01  RD   ORIGINAL VERSION - CALIBRATION VALUE
+000110*                  EXTRACTION FOR DAY 1 SOURCE EXTRACT.
+000120* 2026-08-08  RD   INPUTFILE1 PATH EXTERNALIZED. THE FILE IS
+000130*                  NOW ASSIGNED DYNAMICALLY FROM THE AOC-
+000140*                  INPUTFILE1 ENVIRONMENT VARIABLE (SET BY THE
+000150*                  JCL DD/PARM AT RUN TIME) SO OPS CAN REPOINT
+000160*                  THE INPUT WITHOUT A RECOMPILE.
+000170* 2026-08-08  RD   ADDED OPTIONAL BATCH MODE. WHEN THE AOC-
+000180*                  FILELIST ENVIRONMENT VARIABLE NAMES A
+000190*                  CONTROL FILE OF INPUT FILE PATHS, EACH ONE
+000200*                  IS PROCESSED IN TURN IN THE SAME JOB STEP,
+000210*                  WITH A SUBTOTAL PER FILE ROLLED INTO THE
+000220*                  EXISTING RUN GRAND TOTAL.
+000230* 2026-08-08  RD   ADDED AN EXCEPTION REPORT (EXCEPTRPT) THAT
+000240*                  LISTS ANY RECORD WHERE NO CALIBRATION DIGIT
+000250*                  WAS FOUND AT ALL, SO THE ZERO FOLDED INTO
+000260*                  THE TOTAL FOR SUCH RECORDS CAN BE TRACED
+000270*                  BACK TO ITS SOURCE LINE.
+000280* 2026-08-08  RD   ADDED CHECKPOINT/RESTART SUPPORT. A
+000290*                  CHECKPOINT RECORD (LAST RECORD NUMBER AND
+000300*                  RUNNING ETALONNAGE-FINAL) IS WRITTEN TO
+000310*                  CKPTFILE EVERY WS-CKPT-INTERVAL RECORDS. A
+000320*                  RERUN WITH AOC-RESTART SET TO 'Y' READS IT
+000330*                  BACK AND SKIPS OVER THE RECORDS ALREADY
+000340*                  ACCOUNTED FOR INSTEAD OF REPROCESSING THEM.
+000350* 2026-08-08  RD   ADDED THE AOC-CALMODE PARM/ENVIRONMENT
+000360*                  SWITCH (DIGITS, WORDS, OR BOTH) SO OPS CAN
+000370*                  CHOOSE NUMERIC-ONLY CALIBRATION, THE
+000380*                  EXISTING NUMERIC-PLUS-SPELLED-OUT-WORDS
+000390*                  CALIBRATION, OR BOTH TOTALS SIDE BY SIDE.
+000400* 2026-08-08  RD   ADDED CALOUTPT, A PER-RECORD CALIBRATION
+000410*                  OUTPUT FILE BUILT FROM THE NEW CALOUT01
+000420*                  COPYBOOK (CALIBRATION-OUTPUT-RECORD), SO A
+000430*                  DOWNSTREAM JOB CAN CONSUME RECORD NUMBER,
+000440*                  SOURCE LINE, PRE-CHI, DER-CHI AND ETALONNAGE
+000450*                  WITHOUT RERUNNING THIS PROGRAM.
+000460* 2026-08-08  RD   ADDED A DAY-OVER-DAY TREND LOG (TRENDLOG).
+000470*                  ONE LINE IS APPENDED EACH RUN WITH THE RUN
+000480*                  DATE, THE INPUT FILE OR CONTROL FILE NAME,
+000490*                  THE RECORD COUNT AND THE FINAL ETALONNAGE,
+000500*                  SO RUN-TO-RUN TOTALS CAN BE TRACKED OVER
+000510*                  TIME WITHOUT DIGGING THROUGH JOB LOGS.
+000520* 2026-08-08  RD   GUARDED THE ETALONNAGE-FINAL GRAND TOTALS
+000530*                  WITH ON SIZE ERROR SO AN OVERFLOW STOPS THE
+000540*                  RUN INSTEAD OF WRAPPING SILENTLY. ALSO ADDED
+000550*                  AN END-OF-RUN MIN/MAX/AVERAGE ETALONNAGE
+000560*                  SUMMARY ACROSS RECORDS SCORED THIS RUN.
+000570* 2026-08-08  RD   CHECKPOINT/RESTART FIXES: THE CHECKPOINT
+000580*                  RECORD NOW ALSO CARRIES ETALONNAGE-FINAL-
+000590*                  DIGITS SO A DIGITS/BOTH-MODE RESTART DOES
+000600*                  NOT LOSE THE PRE-CHECKPOINT PORTION OF THAT
+000610*                  TOTAL, AND THE MIN/MAX/AVERAGE SUMMARY NOW
+000620*                  AVERAGES A RUN-SCOPED SCORED-VALUE SUM
+000630*                  RATHER THAN THE CROSS-RUN ETALONNAGE-FINAL,
+000640*                  SINCE THE LATTER CAN ALREADY BE PRIMED FROM
+000650*                  A PRIOR RUN. THE MIN/MAX/AVERAGE STATS AND
+000660*                  THE DIGITS-MODE EXCEPTION CHECK NOW ALSO
+000670*                  SKIP/USE THE CORRECT FOUND-FLAG SO A
+000680*                  NO-DIGIT RECORD NO LONGER COLLAPSES THE
+000690*                  MINIMUM TO ZERO AND DIGITS-ONLY MODE NO
+000700*                  LONGER MISSES A WORD-ONLY RECORD ON THE
+000710*                  EXCEPTION REPORT.
+000720* 2026-08-08  RD   RESTART FIXES: DETAILRPT, EXCEPTRPT AND
+000730*                  CALOUTPT NOW OPEN EXTEND RATHER THAN OUTPUT
+000740*                  WHEN A RESTART IS UNDERWAY, SO A RESUMED RUN
+000750*                  APPENDS TO THE EXISTING AUDIT/DOWNSTREAM
+000760*                  FILES INSTEAD OF TRUNCATING THE PRE-
+000770*                  CHECKPOINT PORTION. THE CHECKPOINT RECORD
+000780*                  NOW ALSO CARRIES THE RUNNING EXCEPTION COUNT
+000790*                  SO THE END-OF-RUN EXCEPTION COUNT STAYS
+000800*                  CONSISTENT ACROSS A RESTART.
+000810* 2026-08-08  RD   BOTH-MODE EXCEPTION CHECK, TRENDLOG MODE
+000820*                  AWARENESS, AND BATCH/RESTART SUBTOTAL FIXES:
+000830*                  THE EXCEPTION EVALUATE NOW HAS ITS OWN
+000840*                  WS-CAL-MODE-BOTH ARM THAT CHECKS BOTH THE
+000850*                  COMBINED AND DIGITS-ONLY FOUND FLAGS, SO A
+000860*                  WORD-ONLY VALUE IN BOTH MODE NO LONGER FOLDS
+000870*                  AN UNFLAGGED ZERO INTO ETALONNAGE-FINAL-
+000880*                  DIGITS. 7000-WRITE-TRENDLOG-RECORD NOW LOGS
+000890*                  THE SAME FIGURE(S) THE END-OF-RUN DISPLAY
+000900*                  REPORTS FOR THE ACTIVE CALIBRATION MODE
+000910*                  (DIGITS TOTAL IN DIGITS MODE, BOTH TOTALS IN
+000920*                  BOTH MODE) INSTEAD OF ALWAYS THE WORDS TOTAL.
+000930*                  2500-PROCESS-ONE-FILE NOW TRACKS WHETHER ANY
+000940*                  RECORD IN THE CURRENT FILE WAS ACTUALLY
+000950*                  SCORED THIS RUN, SO A RESUMED BATCH RUN
+000960*                  LABELS THE SUBTOTAL LINE FOR A FILE ENTIRELY
+000970*                  ACCOUNTED FOR BEFORE THE CHECKPOINT INSTEAD
+000980*                  OF MISREPORTING IT AS A ZERO SUBTOTAL.
+000990 ENVIRONMENT DIVISION.
+001000 INPUT-OUTPUT SECTION.
+001010 FILE-CONTROL.
+001020
+001030     SELECT INPUTFILE1 ASSIGN TO DYNAMIC WS-INPUTFILE1-PATH
+001040         ORGANIZATION IS LINE SEQUENTIAL
+001050         FILE STATUS IS FILE1-STATUS.
+001060
+001070     SELECT DETAILRPT ASSIGN TO DYNAMIC WS-DETAILRPT-PATH
+001080         ORGANIZATION IS LINE SEQUENTIAL
+001090         FILE STATUS IS DETAILRPT-STATUS.
+001100
+001110     SELECT FILELIST ASSIGN TO DYNAMIC WS-FILELIST-PATH
+001120         ORGANIZATION IS LINE SEQUENTIAL
+001130         FILE STATUS IS FILELIST-STATUS.
+001140
+001150     SELECT EXCEPTRPT ASSIGN TO DYNAMIC WS-EXCEPTRPT-PATH
+001160         ORGANIZATION IS LINE SEQUENTIAL
+001170         FILE STATUS IS EXCEPTRPT-STATUS.
+001180
+001190     SELECT CKPTFILE ASSIGN TO DYNAMIC WS-CKPTFILE-PATH
+001200         ORGANIZATION IS LINE SEQUENTIAL
+001210         FILE STATUS IS CKPTFILE-STATUS.
+001220
+001230     SELECT CALOUTPT ASSIGN TO DYNAMIC WS-CALOUTPT-PATH
+001240         ORGANIZATION IS LINE SEQUENTIAL
+001250         FILE STATUS IS CALOUTPT-STATUS.
+001260
+001270     SELECT TRENDLOG ASSIGN TO DYNAMIC WS-TRENDLOG-PATH
+001280         ORGANIZATION IS LINE SEQUENTIAL
+001290         FILE STATUS IS TRENDLOG-STATUS.
+001300
+001310 DATA DIVISION.
+001320 FILE SECTION.
+001330
+001340 FD  INPUTFILE1.
+001350 01  INPUTRECORD1 PIC X(200).
+001360
+001370 FD  DETAILRPT.
+001380 01  DETAIL-RECORD PIC X(220).
+001390
+001400 FD  FILELIST.
+001410 01  FILELIST-RECORD PIC X(200).
+001420
+001430 FD  EXCEPTRPT.
+001440 01  EXCEPT-RECORD PIC X(210).
+001450
+001460 FD  CKPTFILE.
+001470 01  CKPT-RECORD PIC X(35).
+001480
+001490 FD  CALOUTPT.
+001500 01  CALOUTPT-RECORD             PIC X(214).
+001510
+001520 FD  TRENDLOG.
+001530 01  TRENDLOG-RECORD             PIC X(240).
+001540
+001550 WORKING-STORAGE SECTION.
+001560
+001570* RUN-TIME FILE ASSIGNMENT
+001580 01  WS-INPUTFILE1-PATH          PIC X(200).
+001590 01  WS-DEFAULT-INPUTFILE1-PATH  PIC X(200) VALUE
+001600     'AOC20231201.INPUT.TXT'.
+001610 01  WS-DETAILRPT-PATH           PIC X(200).
+001620 01  WS-DEFAULT-DETAILRPT-PATH   PIC X(200) VALUE
+001630     'AOC20231201.DETAIL.RPT'.
+001640 01  WS-FILELIST-PATH            PIC X(200).
+001650 01  WS-CURRENT-FILE-NAME        PIC X(200) VALUE SPACES.
+001660 01  WS-EXCEPTRPT-PATH           PIC X(200).
+001670 01  WS-DEFAULT-EXCEPTRPT-PATH   PIC X(200) VALUE
+001680     'AOC20231201.EXCEPT.RPT'.
+001690 01  WS-CKPTFILE-PATH            PIC X(200).
+001700 01  WS-DEFAULT-CKPTFILE-PATH    PIC X(200) VALUE
+001710     'AOC20231201.CKPT.FILE'.
+001720 01  WS-CALOUTPT-PATH            PIC X(200).
+001730 01  WS-DEFAULT-CALOUTPT-PATH    PIC X(200) VALUE
+001740     'AOC20231201.CALOUT.FILE'.
+001750 01  WS-TRENDLOG-PATH            PIC X(200).
+001760 01  WS-DEFAULT-TRENDLOG-PATH    PIC X(200) VALUE
+001770     'AOC20231201.TREND.LOG'.
+001780
+001790* FILE STATUS
+001800 01  FILE1-STATUS                PIC 9(02).
+001810     88  FILE1-STATUS-OK         VALUE 00.
+001820     88  FILE1-STATUS-EOF        VALUE 10.
+001830 01  DETAILRPT-STATUS            PIC 9(02).
+001840     88  DETAILRPT-STATUS-OK     VALUE 00.
+001850 01  FILELIST-STATUS             PIC 9(02).
+001860     88  FILELIST-STATUS-OK      VALUE 00.
+001870     88  FILELIST-STATUS-EOF     VALUE 10.
+001880 01  EXCEPTRPT-STATUS            PIC 9(02).
+001890     88  EXCEPTRPT-STATUS-OK     VALUE 00.
+001900 01  CKPTFILE-STATUS             PIC 9(02).
+001910     88  CKPTFILE-STATUS-OK      VALUE 00.
+001920 01  CALOUTPT-STATUS             PIC 9(02).
+001930     88  CALOUTPT-STATUS-OK      VALUE 00.
+001940 01  TRENDLOG-STATUS             PIC 9(02).
+001950     88  TRENDLOG-STATUS-OK      VALUE 00.
+001960
+001970* BATCH (MULTI-FILE) PROCESSING SWITCH
+001980 01  WS-USING-FILELIST-SW        PIC X(01) VALUE 'N'.
+001990     88  WS-USING-FILELIST       VALUE 'Y'.
+002000 01  WS-ETALONNAGE-FILE-TOTAL    PIC 9(10) VALUE ZERO.
+002010 01  WS-EXCEPT-COUNT             PIC 9(06) VALUE ZERO.
+002020
+002030* CHECKPOINT/RESTART CONTROLS
+002040 01  WS-RESTART-FLAG-ENV         PIC X(01) VALUE SPACE.
+002050 01  WS-RESTART-SW               PIC X(01) VALUE 'N'.
+002060     88  WS-RESTART-REQUESTED    VALUE 'Y'.
+002070 01  WS-RESTART-REC-NO           PIC 9(06) VALUE ZERO.
+002080 01  WS-CKPT-INTERVAL            PIC 9(06) VALUE 100.
+002090 01  WS-CKPT-QUOTIENT            PIC 9(06) VALUE ZERO.
+002100 01  WS-CKPT-REMAINDER           PIC 9(06) VALUE ZERO.
+002110 01  WS-CKPT-LINE.
+002120     05  WS-CKPT-REC-NO          PIC 9(06).
+002130     05  FILLER                  PIC X(01) VALUE SPACE.
+002140     05  WS-CKPT-ETALONNAGE-FINAL PIC 9(10).
+002150     05  FILLER                  PIC X(01) VALUE SPACE.
+002160     05  WS-CKPT-ETALONNAGE-FINAL-DIGITS PIC 9(10).
+002170     05  FILLER                  PIC X(01) VALUE SPACE.
+002180     05  WS-CKPT-EXCEPT-COUNT    PIC 9(06).
+002190
+002200* CALIBRATION MODE SWITCH
+002210 01  WS-CALMODE-ENV              PIC X(06) VALUE SPACES.
+002220 01  WS-CAL-MODE-SW              PIC X(01) VALUE 'W'.
+002230     88  WS-CAL-MODE-DIGITS      VALUE 'D'.
+002240     88  WS-CAL-MODE-WORDS       VALUE 'W'.
+002250     88  WS-CAL-MODE-BOTH        VALUE 'B'.
+002260
+002270* WORKING VARIABLES
+002280 01  ETALONNAGE                  PIC 9(2)  VALUE ZERO.
+002290 01  ETALONNAGE-FINAL            PIC 9(10) VALUE ZERO.
+002300 01  ETALONNAGE-DIGITS           PIC 9(2)  VALUE ZERO.
+002310 01  ETALONNAGE-FINAL-DIGITS     PIC 9(10) VALUE ZERO.
+002320 01  WS-ETALONNAGE-FILE-TOTAL-DIGITS PIC 9(10) VALUE ZERO.
+002330 01  WS-ETALONNAGE-MIN           PIC 9(02) VALUE 99.
+002340 01  WS-ETALONNAGE-MAX           PIC 9(02) VALUE ZERO.
+002350 01  WS-ETALONNAGE-AVG           PIC 9(03)V99 VALUE ZERO.
+002360 01  WS-ETALONNAGE-SCORED-SUM    PIC 9(10) VALUE ZERO.
+002370 01  WS-SCORED-COUNT             PIC 9(06) VALUE ZERO.
+002380 01  I                           PIC 9(3)  VALUE ZERO.
+002390 01  CAR-REC                     PIC X(01).
+002400 01  PRE-CHI                     PIC S9(1) VALUE ZERO.
+002410 01  DER-CHI                     PIC S9(1) VALUE ZERO.
+002420 01  PRE-CHI-DIGITS              PIC S9(1) VALUE ZERO.
+002430 01  DER-CHI-DIGITS              PIC S9(1) VALUE ZERO.
+002440 01  WS-REC-COUNT                PIC 9(06) VALUE ZERO.
+002450 01  WS-FIRST-DIGIT-SW           PIC X(01) VALUE 'N'.
+002460     88  WS-FIRST-DIGIT-FOUND    VALUE 'Y'.
+002470 01  WS-FIRST-DIGIT-ONLY-SW      PIC X(01) VALUE 'N'.
+002480     88  WS-FIRST-DIGIT-ONLY-FOUND VALUE 'Y'.
+002490 01  WS-DIGIT-FOUND-SW           PIC X(01) VALUE 'N'.
+002500     88  WS-DIGIT-FOUND          VALUE 'Y'.
+002510 01  WS-FILE-SCORED-SW           PIC X(01) VALUE 'N'.
+002520     88  WS-FILE-ANY-SCORED      VALUE 'Y'.
+002530 01  WS-DIGIT-VALUE              PIC 9(01) VALUE ZERO.
+002540
+002550* DETAIL REPORT LINE LAYOUT
+002560 01  WS-DETAIL-LINE.
+002570     05  WS-DTL-REC-NO           PIC 9(06).
+002580     05  FILLER                  PIC X(01) VALUE SPACE.
+002590     05  WS-DTL-SOURCE           PIC X(200).
+002600     05  FILLER                  PIC X(01) VALUE SPACE.
+002610     05  WS-DTL-PRE-CHI          PIC 9(01).
+002620     05  FILLER                  PIC X(01) VALUE SPACE.
+002630     05  WS-DTL-DER-CHI          PIC 9(01).
+002640     05  FILLER                  PIC X(01) VALUE SPACE.
+002650     05  WS-DTL-ETALONNAGE       PIC 9(02).
+002660
+002670* EXCEPTION REPORT LINE LAYOUT
+002680 01  WS-EXCEPT-LINE.
+002690     05  WS-EXC-REC-NO           PIC 9(06).
+002700     05  FILLER                  PIC X(01) VALUE SPACE.
+002710     05  WS-EXC-SOURCE           PIC X(200).
+002720
+002730* CALIBRATION OUTPUT RECORD LAYOUT (SHARED WITH DOWNSTREAM JOBS)
+002740 COPY CALOUT01.
+002750
+002760* DAY-OVER-DAY TREND LOG CONTROLS AND LINE LAYOUT
+002770 01  WS-RUN-DATE                 PIC 9(08) VALUE ZERO.
+002780 01  WS-TREND-LINE.
+002790     05  WS-TRD-RUN-DATE         PIC 9(08).
+002800     05  FILLER                  PIC X(01) VALUE SPACE.
+002810     05  WS-TRD-INPUT-NAME       PIC X(200).
+002820     05  FILLER                  PIC X(01) VALUE SPACE.
+002830     05  WS-TRD-REC-COUNT        PIC 9(06).
+002840     05  FILLER                  PIC X(01) VALUE SPACE.
+002850     05  WS-TRD-ETALONNAGE-FINAL PIC 9(10).
+002860     05  FILLER                  PIC X(01) VALUE SPACE.
+002870     05  WS-TRD-ETALONNAGE-FINAL-DIGITS PIC 9(10).
+002880
+002890 01  ONE                         PIC X(03) VALUE 'one'.
+002900 01  TWO                         PIC X(03) VALUE 'two'.
+002910 01  THREE                       PIC X(05) VALUE 'three'.
+002920 01  FOUR                        PIC X(04) VALUE 'four'.
+002930 01  FIVE                        PIC X(05) VALUE 'five'.
+002940 01  SIX                         PIC X(03) VALUE 'six'.
+002950 01  SEVEN                       PIC X(05) VALUE 'seven'.
+002960 01  EIGHT                       PIC X(05) VALUE 'eight'.
+002970 01  NINE                        PIC X(04) VALUE 'nine'.
+002980
+002990 PROCEDURE DIVISION.
+003000
+003010 0000-MAINLINE.
+003020     DISPLAY 'ETALONNAGE'
+003030     PERFORM 1000-INITIALIZE
+003040     PERFORM 2000-MAIN-PROCESSING
+003050     STOP RUN
+003060     .
+003070
+003080* 1000-INITIALIZE RESOLVES THE INPUTFILE1 ASSIGNMENT AT RUN
+003090* TIME FROM THE AOC-INPUTFILE1 ENVIRONMENT VARIABLE (SET BY
+003100* THE JCL DD/PARM FOR THIS STEP). FALLS BACK TO THE
+003110* DEVELOPMENT DEFAULT WHEN THE VARIABLE IS NOT SET SO THE
+003120* PROGRAM CAN STILL BE RUN STAND-ALONE.
+003130 1000-INITIALIZE.
+003140     MOVE SPACES TO WS-INPUTFILE1-PATH
+003150     ACCEPT WS-INPUTFILE1-PATH
+003160         FROM ENVIRONMENT 'AOC-INPUTFILE1'
+003170     IF WS-INPUTFILE1-PATH = SPACES
+003180         MOVE WS-DEFAULT-INPUTFILE1-PATH TO WS-INPUTFILE1-PATH
+003190     END-IF
+003200
+003210     MOVE SPACES TO WS-DETAILRPT-PATH
+003220     ACCEPT WS-DETAILRPT-PATH
+003230         FROM ENVIRONMENT 'AOC-DETAILRPT'
+003240     IF WS-DETAILRPT-PATH = SPACES
+003250         MOVE WS-DEFAULT-DETAILRPT-PATH TO WS-DETAILRPT-PATH
+003260     END-IF
+003270
+003280     MOVE SPACES TO WS-FILELIST-PATH
+003290     ACCEPT WS-FILELIST-PATH
+003300         FROM ENVIRONMENT 'AOC-FILELIST'
+003310     IF WS-FILELIST-PATH NOT = SPACES
+003320         SET WS-USING-FILELIST TO TRUE
+003330     END-IF
+003340
+003350     MOVE SPACES TO WS-EXCEPTRPT-PATH
+003360     ACCEPT WS-EXCEPTRPT-PATH
+003370         FROM ENVIRONMENT 'AOC-EXCEPTRPT'
+003380     IF WS-EXCEPTRPT-PATH = SPACES
+003390         MOVE WS-DEFAULT-EXCEPTRPT-PATH TO WS-EXCEPTRPT-PATH
+003400     END-IF
+003410
+003420     MOVE SPACES TO WS-CKPTFILE-PATH
+003430     ACCEPT WS-CKPTFILE-PATH
+003440         FROM ENVIRONMENT 'AOC-CKPTFILE'
+003450     IF WS-CKPTFILE-PATH = SPACES
+003460         MOVE WS-DEFAULT-CKPTFILE-PATH TO WS-CKPTFILE-PATH
+003470     END-IF
+003480
+003490     MOVE SPACES TO WS-CALOUTPT-PATH
+003500     ACCEPT WS-CALOUTPT-PATH
+003510         FROM ENVIRONMENT 'AOC-CALOUTPT'
+003520     IF WS-CALOUTPT-PATH = SPACES
+003530         MOVE WS-DEFAULT-CALOUTPT-PATH TO WS-CALOUTPT-PATH
+003540     END-IF
+003550
+003560     MOVE SPACES TO WS-TRENDLOG-PATH
+003570     ACCEPT WS-TRENDLOG-PATH
+003580         FROM ENVIRONMENT 'AOC-TRENDLOG'
+003590     IF WS-TRENDLOG-PATH = SPACES
+003600         MOVE WS-DEFAULT-TRENDLOG-PATH TO WS-TRENDLOG-PATH
+003610     END-IF
+003620
+003630     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+003640
+003650     ACCEPT WS-RESTART-FLAG-ENV
+003660         FROM ENVIRONMENT 'AOC-RESTART'
+003670     IF WS-RESTART-FLAG-ENV = 'Y' OR 'y'
+003680         SET WS-RESTART-REQUESTED TO TRUE
+003690     END-IF
+003700
+003710     MOVE SPACES TO WS-CALMODE-ENV
+003720     ACCEPT WS-CALMODE-ENV
+003730         FROM ENVIRONMENT 'AOC-CALMODE'
+003740     EVALUATE WS-CALMODE-ENV
+003750         WHEN 'DIGITS'
+003760             SET WS-CAL-MODE-DIGITS TO TRUE
+003770         WHEN 'BOTH'
+003780             SET WS-CAL-MODE-BOTH TO TRUE
+003790         WHEN OTHER
+003800             SET WS-CAL-MODE-WORDS TO TRUE
+003810     END-EVALUATE
+003820     .
+003830
+003840* 2000-MAIN-PROCESSING OPENS THE DETAIL REPORT FOR THE WHOLE
+003850* RUN, THEN DRIVES EITHER A SINGLE-FILE RUN OR A BATCH RUN
+003860* OVER THE CONTROL FILE NAMED BY AOC-FILELIST, DEPENDING ON
+003870* WS-USING-FILELIST-SW AS SET IN 1000-INITIALIZE.
+003880 2000-MAIN-PROCESSING.
+003890     PERFORM 3100-OPEN-DETAILRPT
+003900     PERFORM 3200-OPEN-EXCEPTRPT
+003910     PERFORM 3400-OPEN-CALOUTPT
+003920
+003930     IF WS-RESTART-REQUESTED
+003940         PERFORM 2450-LOAD-CHECKPOINT
+003950     END-IF
+003960
+003970     IF WS-USING-FILELIST
+003980         PERFORM 2100-PROCESS-FILELIST
+003990     ELSE
+004000         MOVE WS-INPUTFILE1-PATH TO WS-CURRENT-FILE-NAME
+004010         PERFORM 2500-PROCESS-ONE-FILE THRU 2500-EXIT
+004020     END-IF
+004030
+004040     PERFORM 5100-CLOSE-DETAILRPT
+004050     PERFORM 5200-CLOSE-EXCEPTRPT
+004060     PERFORM 5400-CLOSE-CALOUTPT
+004070
+004080     EVALUATE TRUE
+004090         WHEN WS-CAL-MODE-DIGITS
+004100             DISPLAY 'ETALONNAGE DIGITS :'
+004110                 ETALONNAGE-FINAL-DIGITS
+004120         WHEN WS-CAL-MODE-BOTH
+004130             DISPLAY 'ETALONNAGE WORDS  :' ETALONNAGE-FINAL
+004140             DISPLAY 'ETALONNAGE DIGITS :'
+004150                 ETALONNAGE-FINAL-DIGITS
+004160         WHEN OTHER
+004170             DISPLAY 'ETALONNAGE :' ETALONNAGE-FINAL
+004180     END-EVALUATE
+004190     DISPLAY 'EXCEPTION COUNT :' WS-EXCEPT-COUNT
+004200
+004210     IF WS-SCORED-COUNT > ZERO
+004220         DIVIDE WS-ETALONNAGE-SCORED-SUM BY WS-SCORED-COUNT
+004230             GIVING WS-ETALONNAGE-AVG ROUNDED
+004240         DISPLAY 'ETALONNAGE MIN (WORDS) :' WS-ETALONNAGE-MIN
+004250         DISPLAY 'ETALONNAGE MAX (WORDS) :' WS-ETALONNAGE-MAX
+004260         DISPLAY 'ETALONNAGE AVG (WORDS) :' WS-ETALONNAGE-AVG
+004270     END-IF
+004280
+004290     PERFORM 7000-WRITE-TRENDLOG-RECORD
+004300     .
+004310
+004320* 2100-PROCESS-FILELIST DRIVES BATCH PROCESSING OF A WHOLE
+004330* DAY'S WORTH OF INPUT FILES. WS-FILELIST-PATH NAMES A
+004340* CONTROL FILE, ONE INPUT FILE PATH PER RECORD, AND EACH IS
+004350* IN TURN MOVED INTO WS-INPUTFILE1-PATH AND PROCESSED BY
+004360* 2500-PROCESS-ONE-FILE, WHICH ROLLS ITS SUBTOTAL INTO THE
+004370* RUN GRAND TOTAL.
+004380 2100-PROCESS-FILELIST.
+004390     OPEN INPUT FILELIST
+004400     IF NOT FILELIST-STATUS-OK
+004410         DISPLAY 'OPEN ERROR ON FILELIST'
+004420         DISPLAY 'FILE STATUS : ' FILELIST-STATUS
+004430         STOP RUN
+004440     END-IF
+004450
+004460     PERFORM 2150-READ-FILELIST
+004470
+004480     PERFORM UNTIL FILELIST-STATUS-EOF
+004490     OR NOT FILELIST-STATUS-OK
+004500
+004510                 MOVE FILELIST-RECORD TO WS-INPUTFILE1-PATH
+004520                 MOVE FILELIST-RECORD TO WS-CURRENT-FILE-NAME
+004530
+004540                 PERFORM 2500-PROCESS-ONE-FILE THRU 2500-EXIT
+004550
+004560          PERFORM 2150-READ-FILELIST
+004570
+004580     END-PERFORM
+004590
+004600     CLOSE FILELIST
+004610     IF NOT FILELIST-STATUS-OK
+004620         DISPLAY 'CLOSE ERROR ON FILELIST'
+004630         DISPLAY 'FILE STATUS : ' FILELIST-STATUS
+004640         STOP RUN
+004650     END-IF
+004660     .
+004670
+004680 2150-READ-FILELIST.
+004690     READ FILELIST
+004700         AT END
+004710             CONTINUE
+004720          NOT AT END
+004730             IF NOT FILELIST-STATUS-OK
+004740                 DISPLAY 'READ ERROR ON FILELIST'
+004750                 DISPLAY 'FILE STATUS : ' FILELIST-STATUS
+004760                 STOP RUN
+004770             END-IF
+004780     END-READ
+004790     .
+004800
+004810* 2450-LOAD-CHECKPOINT READS THE LAST CHECKPOINT RECORD WRITTEN
+004820* BY 2470-WRITE-CHECKPOINT (LAST RECORD NUMBER PROCESSED, THE
+004830* RUNNING ETALONNAGE-FINAL/ETALONNAGE-FINAL-DIGITS AND THE
+004840* RUNNING WS-EXCEPT-COUNT AT THAT POINT) AND PRIMES
+004850* WS-RESTART-REC-NO AND ALL THREE RUNNING FIGURES FROM IT SO
+004860* THE MAIN READ LOOP CAN SKIP PAST RECORDS ALREADY ACCOUNTED
+004870* FOR INSTEAD OF REPROCESSING THE WHOLE FILE, AND THE END-OF-
+004880* RUN SUMMARY STAYS CONSISTENT ACROSS A RESTART. IF NO
+004890* CHECKPOINT FILE EXISTS YET, THE RUN SIMPLY STARTS FROM THE
+004900* BEGINNING.
+004910 2450-LOAD-CHECKPOINT.
+004920     OPEN INPUT CKPTFILE
+004930     IF NOT CKPTFILE-STATUS-OK
+004940         DISPLAY 'NO CHECKPOINT FOUND - STARTING FROM RECORD 1'
+004950     ELSE
+004960         READ CKPTFILE
+004970             AT END
+004980                 CONTINUE
+004990             NOT AT END
+005000                 MOVE CKPT-RECORD TO WS-CKPT-LINE
+005010                 MOVE WS-CKPT-REC-NO TO WS-RESTART-REC-NO
+005020                 MOVE WS-CKPT-ETALONNAGE-FINAL TO ETALONNAGE-FINAL
+005030                 MOVE WS-CKPT-ETALONNAGE-FINAL-DIGITS
+005040                     TO ETALONNAGE-FINAL-DIGITS
+005050                 MOVE WS-CKPT-EXCEPT-COUNT TO WS-EXCEPT-COUNT
+005060                 DISPLAY 'RESTART AFTER REC :' WS-RESTART-REC-NO
+005070         END-READ
+005080         CLOSE CKPTFILE
+005090     END-IF
+005100     .
+005110
+005120* 2500-PROCESS-ONE-FILE OPENS THE INPUT FILE NAMED IN
+005130* WS-INPUTFILE1-PATH, SCANS EVERY RECORD FOR ITS CALIBRATION
+005140* VALUE, WRITES THE DETAIL REPORT LINE FOR EACH, ACCUMULATES
+005150* A PER-FILE SUBTOTAL IN WS-ETALONNAGE-FILE-TOTAL AND ADDS
+005160* IT TO THE RUN GRAND TOTAL IN ETALONNAGE-FINAL, THEN CLOSES
+005170* THE INPUT FILE. ON A RESTART, WS-REC-COUNT IS A RUNNING
+005180* COUNT ACROSS THE WHOLE BATCH, SO A FILE ENTIRELY AT OR
+005190* BEFORE THE CHECKPOINT'S RESTART POINT HAS EVERY RECORD SKIP
+005200* THE WS-RESTART-REC-NO GUARD BELOW AND NEVER ACCUMULATES A
+005210* SUBTOTAL - WS-FILE-SCORED-SW TRACKS WHETHER ANY RECORD IN
+005220* THIS FILE WAS ACTUALLY SCORED THIS RUN, SO THE SUBTOTAL LINE
+005230* CAN SAY SO RATHER THAN MISREPORT ZERO FOR AN ALREADY-
+005240* ACCOUNTED-FOR FILE. PERFORMED ONCE FOR A SINGLE-FILE RUN, OR
+005250* ONCE PER ENTRY WHEN DRIVEN FROM 2100-PROCESS-FILELIST.
+005260 2500-PROCESS-ONE-FILE.
+005270     MOVE ZERO TO WS-ETALONNAGE-FILE-TOTAL
+005280     MOVE ZERO TO WS-ETALONNAGE-FILE-TOTAL-DIGITS
+005290     MOVE 'N'  TO WS-FILE-SCORED-SW
+005300
+005310     PERFORM 3000-OPEN-INPUTFILE1
+005320
+005330     PERFORM 4000-READ-FILE1
+005340
+005350     PERFORM UNTIL FILE1-STATUS-EOF
+005360     OR NOT FILE1-STATUS-OK
+005370
+005380                 ADD 1 TO WS-REC-COUNT
+005390
+005400                 IF WS-REC-COUNT > WS-RESTART-REC-NO
+005410                     SET WS-FILE-ANY-SCORED TO TRUE
+005420                     DISPLAY INPUTRECORD1
+005430
+005440                     MOVE 'N' TO WS-FIRST-DIGIT-SW
+005450                     MOVE 'N' TO WS-FIRST-DIGIT-ONLY-SW
+005460                     MOVE 0   TO PRE-CHI DER-CHI
+005470                     MOVE 0   TO PRE-CHI-DIGITS DER-CHI-DIGITS
+005480
+005490                     PERFORM 2300-SCAN-ONE-POSITION
+005500                         THRU 2300-EXIT
+005510                         VARYING I FROM 1 BY 1
+005520                         UNTIL I > 195
+005530
+005540                     DISPLAY PRE-CHI
+005550                     DISPLAY DER-CHI
+005560                     COMPUTE ETALONNAGE =
+005570                         (PRE-CHI * 10) + DER-CHI
+005580                     DISPLAY ETALONNAGE
+005590                     COMPUTE ETALONNAGE-DIGITS =
+005600                         (PRE-CHI-DIGITS * 10) + DER-CHI-DIGITS
+005610
+005620                     PERFORM 6000-WRITE-DETAIL-RECORD
+005630                     PERFORM 6200-WRITE-CALIBRATION-RECORD
+005640
+005650                     EVALUATE TRUE
+005660                     WHEN WS-CAL-MODE-DIGITS
+005670                         IF NOT WS-FIRST-DIGIT-ONLY-FOUND
+005680                             PERFORM 6100-WRITE-EXCEPTION-RECORD
+005690                         END-IF
+005700                     WHEN WS-CAL-MODE-BOTH
+005710                         IF NOT WS-FIRST-DIGIT-FOUND
+005720                             OR NOT WS-FIRST-DIGIT-ONLY-FOUND
+005730                             PERFORM 6100-WRITE-EXCEPTION-RECORD
+005740                         END-IF
+005750                     WHEN OTHER
+005760                         IF NOT WS-FIRST-DIGIT-FOUND
+005770                             PERFORM 6100-WRITE-EXCEPTION-RECORD
+005780                         END-IF
+005790                     END-EVALUATE
+005800
+005810                     IF WS-FIRST-DIGIT-FOUND
+005820                         PERFORM 2490-UPDATE-ETALONNAGE-STATS
+005830                     END-IF
+005840
+005850                     ADD ETALONNAGE TO WS-ETALONNAGE-FILE-TOTAL
+005860                         ON SIZE ERROR
+005870                             PERFORM 2495-ETALONNAGE-OVERFLOW
+005880                     END-ADD
+005890                     ADD ETALONNAGE TO ETALONNAGE-FINAL
+005900                         ON SIZE ERROR
+005910                             PERFORM 2495-ETALONNAGE-OVERFLOW
+005920                     END-ADD
+005930                     ADD ETALONNAGE-DIGITS
+005940                         TO WS-ETALONNAGE-FILE-TOTAL-DIGITS
+005950                         ON SIZE ERROR
+005960                             PERFORM 2495-ETALONNAGE-OVERFLOW
+005970                     END-ADD
+005980                     ADD ETALONNAGE-DIGITS
+005990                         TO ETALONNAGE-FINAL-DIGITS
+006000                         ON SIZE ERROR
+006010                             PERFORM 2495-ETALONNAGE-OVERFLOW
+006020                     END-ADD
+006030
+006040                     PERFORM 2470-WRITE-CHECKPOINT-IF-DUE
+006050                 END-IF
+006060
+006070          PERFORM 4000-READ-FILE1
+006080
+006090     END-PERFORM
+006100
+006110     PERFORM 5000-CLOSE-INPUTFILE1
+006120
+006130     DISPLAY 'FILE : ' WS-CURRENT-FILE-NAME
+006140     IF WS-FILE-ANY-SCORED
+006150         DISPLAY 'FILE SUBTOTAL ETALONNAGE :'
+006160             WS-ETALONNAGE-FILE-TOTAL
+006170     ELSE
+006180         DISPLAY 'FILE SUBTOTAL ETALONNAGE : N/A (SKIPPED BY '
+006190             'RESTART - ALREADY ACCOUNTED FOR BEFORE CHECKPOINT)'
+006200     END-IF
+006210     .
+006220 2500-EXIT.
+006230     EXIT
+006240     .
+006250
+006260* 2490-UPDATE-ETALONNAGE-STATS MAINTAINS THE MINIMUM, MAXIMUM,
+006270* SCORED-RECORD COUNT AND SCORED-VALUE SUM FOR ETALONNAGE,
+006280* USED TO DISPLAY A MIN/MAX/AVERAGE SUMMARY AT THE END OF THE
+006290* RUN. THESE FIGURES ARE SCOPED TO THIS RUN INVOCATION ONLY -
+006300* ON A RESTART, ETALONNAGE-FINAL IS PRIMED FROM THE CHECKPOINT
+006310* WITH THE FULL PRIOR-RUN GRAND TOTAL, BUT THERE IS NO
+006320* CHECKPOINTED SCORED-VALUE SUM TO MATCH IT, SO THE AVERAGE IS
+006330* DELIBERATELY COMPUTED FROM WS-ETALONNAGE-SCORED-SUM/
+006340* WS-SCORED-COUNT RATHER THAN FROM ETALONNAGE-FINAL.
+006350 2490-UPDATE-ETALONNAGE-STATS.
+006360     ADD 1 TO WS-SCORED-COUNT
+006370     ADD ETALONNAGE TO WS-ETALONNAGE-SCORED-SUM
+006380     IF ETALONNAGE < WS-ETALONNAGE-MIN
+006390         MOVE ETALONNAGE TO WS-ETALONNAGE-MIN
+006400     END-IF
+006410     IF ETALONNAGE > WS-ETALONNAGE-MAX
+006420         MOVE ETALONNAGE TO WS-ETALONNAGE-MAX
+006430     END-IF
+006440     .
+006450
+006460* 2495-ETALONNAGE-OVERFLOW IS PERFORMED WHEN A GRAND-TOTAL
+006470* ACCUMULATOR WOULD EXCEED ITS PICTURE CLAUSE. THE RUN IS
+006480* STOPPED RATHER THAN ALLOWED TO SILENTLY WRAP OR TRUNCATE.
+006490 2495-ETALONNAGE-OVERFLOW.
+006500     DISPLAY 'ETALONNAGE-FINAL OVERFLOW - RUN TERMINATED'
+006510     DISPLAY 'LAST RECORD NUMBER : ' WS-REC-COUNT
+006520     STOP RUN
+006530     .
+006540
+006550* 2470-WRITE-CHECKPOINT-IF-DUE WRITES A CHECKPOINT RECORD EVERY
+006560* WS-CKPT-INTERVAL RECORDS SO A SUBSEQUENT RESTART DOES NOT
+006570* HAVE TO REPROCESS THE WHOLE FILE FROM THE BEGINNING.
+006580 2470-WRITE-CHECKPOINT-IF-DUE.
+006590     DIVIDE WS-REC-COUNT BY WS-CKPT-INTERVAL
+006600         GIVING WS-CKPT-QUOTIENT
+006610         REMAINDER WS-CKPT-REMAINDER
+006620     IF WS-CKPT-REMAINDER = ZERO
+006630         PERFORM 2480-WRITE-CHECKPOINT
+006640     END-IF
+006650     .
+006660
+006670* 2480-WRITE-CHECKPOINT REWRITES THE CHECKPOINT FILE WITH THE
+006680* CURRENT RECORD NUMBER, RUNNING ETALONNAGE-FINAL/
+006690* ETALONNAGE-FINAL-DIGITS AND RUNNING WS-EXCEPT-COUNT. THE FILE
+006700* IS RECREATED EACH TIME SINCE IT IS LINE SEQUENTIAL AND ONLY
+006710* EVER NEEDS TO HOLD THE MOST RECENT CHECKPOINT.
+006720 2480-WRITE-CHECKPOINT.
+006730     MOVE WS-REC-COUNT      TO WS-CKPT-REC-NO
+006740     MOVE ETALONNAGE-FINAL  TO WS-CKPT-ETALONNAGE-FINAL
+006750     MOVE ETALONNAGE-FINAL-DIGITS
+006760         TO WS-CKPT-ETALONNAGE-FINAL-DIGITS
+006770     MOVE WS-EXCEPT-COUNT TO WS-CKPT-EXCEPT-COUNT
+006780     OPEN OUTPUT CKPTFILE
+006790     IF NOT CKPTFILE-STATUS-OK
+006800         DISPLAY 'OPEN ERROR ON CKPTFILE'
+006810         DISPLAY 'FILE STATUS : ' CKPTFILE-STATUS
+006820         STOP RUN
+006830     END-IF
+006840     MOVE WS-CKPT-LINE TO CKPT-RECORD
+006850     WRITE CKPT-RECORD
+006860     IF NOT CKPTFILE-STATUS-OK
+006870         DISPLAY 'WRITE ERROR ON CKPTFILE'
+006880         DISPLAY 'FILE STATUS : ' CKPTFILE-STATUS
+006890         STOP RUN
+006900     END-IF
+006910     CLOSE CKPTFILE
+006920     .
+006930
+006940* 2300-SCAN-ONE-POSITION EXAMINES A SINGLE POSITION OF
+006950* INPUTRECORD1 FOR A NUMERIC DIGIT OR A SPELLED-OUT DIGIT
+006960* WORD. IT IS PERFORMED ONCE FOR EVERY POSITION IN THE
+006970* RECORD (VARYING I), SO OVERLAPPING DIGIT WORDS - E.G.
+006980* "TWONE" OR "EIGHTWO", WHERE THE LAST LETTER OF ONE WORD IS
+006990* ALSO THE FIRST LETTER OF THE NEXT - ARE EACH DETECTED IN
+007000* THEIR OWN RIGHT INSTEAD OF BEING SKIPPED OVER. THE FIRST
+007010* DIGIT FOUND IN THE RECORD IS KEPT IN PRE-CHI; DER-CHI IS
+007020* UPDATED ON EVERY DIGIT FOUND, SO IT ENDS THE SCAN HOLDING
+007030* THE LAST ONE.
+007040 2300-SCAN-ONE-POSITION.
+007050     MOVE 'N' TO WS-DIGIT-FOUND-SW
+007060     MOVE INPUTRECORD1(I:1) TO CAR-REC
+007070
+007080     IF CAR-REC IS NUMERIC
+007090         MOVE CAR-REC TO WS-DIGIT-VALUE
+007100         MOVE 'Y' TO WS-DIGIT-FOUND-SW
+007110         IF NOT WS-FIRST-DIGIT-ONLY-FOUND
+007120             MOVE WS-DIGIT-VALUE TO PRE-CHI-DIGITS
+007130             SET WS-FIRST-DIGIT-ONLY-FOUND TO TRUE
+007140         END-IF
+007150         MOVE WS-DIGIT-VALUE TO DER-CHI-DIGITS
+007160     ELSE
+007170         EVALUATE TRUE
+007180         WHEN INPUTRECORD1(I:3) = ONE
+007190             MOVE 1 TO WS-DIGIT-VALUE
+007200             MOVE 'Y' TO WS-DIGIT-FOUND-SW
+007210         WHEN INPUTRECORD1(I:3) = TWO
+007220             MOVE 2 TO WS-DIGIT-VALUE
+007230             MOVE 'Y' TO WS-DIGIT-FOUND-SW
+007240         WHEN INPUTRECORD1(I:5) = THREE
+007250             MOVE 3 TO WS-DIGIT-VALUE
+007260             MOVE 'Y' TO WS-DIGIT-FOUND-SW
+007270         WHEN INPUTRECORD1(I:4) = FOUR
+007280             MOVE 4 TO WS-DIGIT-VALUE
+007290             MOVE 'Y' TO WS-DIGIT-FOUND-SW
+007300         WHEN INPUTRECORD1(I:4) = FIVE
+007310             MOVE 5 TO WS-DIGIT-VALUE
+007320             MOVE 'Y' TO WS-DIGIT-FOUND-SW
+007330         WHEN INPUTRECORD1(I:3) = SIX
+007340             MOVE 6 TO WS-DIGIT-VALUE
+007350             MOVE 'Y' TO WS-DIGIT-FOUND-SW
+007360         WHEN INPUTRECORD1(I:5) = SEVEN
+007370             MOVE 7 TO WS-DIGIT-VALUE
+007380             MOVE 'Y' TO WS-DIGIT-FOUND-SW
+007390         WHEN INPUTRECORD1(I:5) = EIGHT
+007400             MOVE 8 TO WS-DIGIT-VALUE
+007410             MOVE 'Y' TO WS-DIGIT-FOUND-SW
+007420         WHEN INPUTRECORD1(I:4) = NINE
+007430             MOVE 9 TO WS-DIGIT-VALUE
+007440             MOVE 'Y' TO WS-DIGIT-FOUND-SW
+007450         WHEN OTHER
+007460             CONTINUE
+007470         END-EVALUATE
+007480     END-IF
+007490
+007500     IF WS-DIGIT-FOUND
+007510         IF NOT WS-FIRST-DIGIT-FOUND
+007520             MOVE WS-DIGIT-VALUE TO PRE-CHI
+007530             SET WS-FIRST-DIGIT-FOUND TO TRUE
+007540         END-IF
+007550         MOVE WS-DIGIT-VALUE TO DER-CHI
+007560     END-IF
+007570     .
+007580 2300-EXIT.
+007590     EXIT
+007600     .
+007610
+007620 3000-OPEN-INPUTFILE1.
+007630     OPEN INPUT INPUTFILE1
+007640     IF NOT FILE1-STATUS-OK
+007650         DISPLAY 'OPEN ERROR ON FILE 1'
+007660         DISPLAY 'FILE STATUS : ' FILE1-STATUS
+007670         STOP RUN
+007680     END-IF
+007690     .
+007700
+007710* 3100-OPEN-DETAILRPT OPENS THE DETAIL REPORT FOR THE RUN. A
+007720* RESTART (WS-RESTART-REQUESTED) OPENS EXTEND SO THE
+007730* PRE-CHECKPOINT DETAIL LINES ARE PRESERVED RATHER THAN
+007740* TRUNCATED, FALLING BACK TO OUTPUT IF THE FILE DOES NOT
+007750* YET EXIST. A NORMAL RUN ALWAYS OPENS OUTPUT TO START CLEAN.
+007760 3100-OPEN-DETAILRPT.
+007770     IF WS-RESTART-REQUESTED
+007780         OPEN EXTEND DETAILRPT
+007790         IF NOT DETAILRPT-STATUS-OK
+007800             OPEN OUTPUT DETAILRPT
+007810         END-IF
+007820     ELSE
+007830         OPEN OUTPUT DETAILRPT
+007840     END-IF
+007850     IF NOT DETAILRPT-STATUS-OK
+007860         DISPLAY 'OPEN ERROR ON DETAILRPT'
+007870         DISPLAY 'FILE STATUS : ' DETAILRPT-STATUS
+007880         STOP RUN
+007890     END-IF
+007900     .
+007910
+007920* 3200-OPEN-EXCEPTRPT OPENS THE EXCEPTION REPORT FOR THE RUN.
+007930* SAME RESTART-AWARE OPEN AS 3100-OPEN-DETAILRPT SO A RESTART
+007940* APPENDS RATHER THAN DISCARDS THE PRE-CHECKPOINT EXCEPTIONS.
+007950 3200-OPEN-EXCEPTRPT.
+007960     IF WS-RESTART-REQUESTED
+007970         OPEN EXTEND EXCEPTRPT
+007980         IF NOT EXCEPTRPT-STATUS-OK
+007990             OPEN OUTPUT EXCEPTRPT
+008000         END-IF
+008010     ELSE
+008020         OPEN OUTPUT EXCEPTRPT
+008030     END-IF
+008040     IF NOT EXCEPTRPT-STATUS-OK
+008050         DISPLAY 'OPEN ERROR ON EXCEPTRPT'
+008060         DISPLAY 'FILE STATUS : ' EXCEPTRPT-STATUS
+008070         STOP RUN
+008080     END-IF
+008090     .
+008100
+008110* 3400-OPEN-CALOUTPT OPENS THE CALIBRATION OUTPUT FILE FOR THE
+008120* RUN. SAME RESTART-AWARE OPEN AS 3100-OPEN-DETAILRPT SO A
+008130* RESTART APPENDS RATHER THAN DISCARDS THE PRE-CHECKPOINT
+008140* DOWNSTREAM-FEED RECORDS.
+008150 3400-OPEN-CALOUTPT.
+008160     IF WS-RESTART-REQUESTED
+008170         OPEN EXTEND CALOUTPT
+008180         IF NOT CALOUTPT-STATUS-OK
+008190             OPEN OUTPUT CALOUTPT
+008200         END-IF
+008210     ELSE
+008220         OPEN OUTPUT CALOUTPT
+008230     END-IF
+008240     IF NOT CALOUTPT-STATUS-OK
+008250         DISPLAY 'OPEN ERROR ON CALOUTPT'
+008260         DISPLAY 'FILE STATUS : ' CALOUTPT-STATUS
+008270         STOP RUN
+008280     END-IF
+008290     .
+008300
+008310 4000-READ-FILE1.
+008320     READ INPUTFILE1
+008330         AT END
+008340             CONTINUE
+008350          NOT AT END
+008360             IF NOT FILE1-STATUS-OK
+008370                 DISPLAY 'READ ERROR ON FILE 1'
+008380                 DISPLAY 'FILE STATUS : ' FILE1-STATUS
+008390                 STOP RUN
+008400             END-IF
+008410     END-READ
+008420     .
+008430
+008440 5000-CLOSE-INPUTFILE1.
+008450     CLOSE INPUTFILE1
+008460     IF NOT FILE1-STATUS-OK
+008470         DISPLAY 'CLOSE ERROR ON FILE 1'
+008480         DISPLAY 'FILE STATUS : ' FILE1-STATUS
+008490         STOP RUN
+008500     END-IF
+008510     .
+008520
+008530 5100-CLOSE-DETAILRPT.
+008540     CLOSE DETAILRPT
+008550     IF NOT DETAILRPT-STATUS-OK
+008560         DISPLAY 'CLOSE ERROR ON DETAILRPT'
+008570         DISPLAY 'FILE STATUS : ' DETAILRPT-STATUS
+008580         STOP RUN
+008590     END-IF
+008600     .
+008610
+008620 5200-CLOSE-EXCEPTRPT.
+008630     CLOSE EXCEPTRPT
+008640     IF NOT EXCEPTRPT-STATUS-OK
+008650         DISPLAY 'CLOSE ERROR ON EXCEPTRPT'
+008660         DISPLAY 'FILE STATUS : ' EXCEPTRPT-STATUS
+008670         STOP RUN
+008680     END-IF
+008690     .
+008700
+008710 5400-CLOSE-CALOUTPT.
+008720     CLOSE CALOUTPT
+008730     IF NOT CALOUTPT-STATUS-OK
+008740         DISPLAY 'CLOSE ERROR ON CALOUTPT'
+008750         DISPLAY 'FILE STATUS : ' CALOUTPT-STATUS
+008760         STOP RUN
+008770     END-IF
+008780     .
+008790
+008800* 6000-WRITE-DETAIL-RECORD BUILDS AND WRITES ONE LINE OF THE
+008810* AUDIT DETAIL REPORT FOR THE CURRENT INPUT RECORD.
+008820 6000-WRITE-DETAIL-RECORD.
+008830     MOVE WS-REC-COUNT  TO WS-DTL-REC-NO
+008840     MOVE INPUTRECORD1  TO WS-DTL-SOURCE
+008850     MOVE PRE-CHI       TO WS-DTL-PRE-CHI
+008860     MOVE DER-CHI       TO WS-DTL-DER-CHI
+008870     MOVE ETALONNAGE    TO WS-DTL-ETALONNAGE
+008880     MOVE WS-DETAIL-LINE TO DETAIL-RECORD
+008890     WRITE DETAIL-RECORD
+008900     IF NOT DETAILRPT-STATUS-OK
+008910         DISPLAY 'WRITE ERROR ON DETAILRPT'
+008920         DISPLAY 'FILE STATUS : ' DETAILRPT-STATUS
+008930         STOP RUN
+008940     END-IF
+008950     .
+008960
+008970* 6100-WRITE-EXCEPTION-RECORD BUILDS AND WRITES ONE LINE OF
+008980* THE EXCEPTION REPORT FOR A RECORD IN WHICH 2300-SCAN-ONE-
+008990* POSITION NEVER FOUND A CALIBRATION DIGIT. THESE RECORDS
+009000* STILL FOLD A ZERO INTO THE RUNNING TOTAL, SO THE EXCEPTION
+009010* REPORT IS THE AUDIT TRAIL BACK TO THEIR SOURCE LINE.
+009020 6100-WRITE-EXCEPTION-RECORD.
+009030     ADD 1 TO WS-EXCEPT-COUNT
+009040     MOVE WS-REC-COUNT   TO WS-EXC-REC-NO
+009050     MOVE INPUTRECORD1   TO WS-EXC-SOURCE
+009060     MOVE WS-EXCEPT-LINE TO EXCEPT-RECORD
+009070     WRITE EXCEPT-RECORD
+009080     IF NOT EXCEPTRPT-STATUS-OK
+009090         DISPLAY 'WRITE ERROR ON EXCEPTRPT'
+009100         DISPLAY 'FILE STATUS : ' EXCEPTRPT-STATUS
+009110         STOP RUN
+009120     END-IF
+009130     .
+009140
+009150* 6200-WRITE-CALIBRATION-RECORD BUILDS AND WRITES ONE
+009160* CALIBRATION-OUTPUT-RECORD (COPY CALOUT01) TO CALOUTPT FOR
+009170* THE CURRENT INPUT RECORD, SO A DOWNSTREAM JOB CAN CONSUME
+009180* PER-RECORD RESULTS WITHOUT RERUNNING THIS PROGRAM.
+009190 6200-WRITE-CALIBRATION-RECORD.
+009200     MOVE WS-REC-COUNT  TO CAL-REC-NO
+009210     MOVE INPUTRECORD1  TO CAL-SOURCE-LINE
+009220     MOVE PRE-CHI       TO CAL-PRE-CHI
+009230     MOVE DER-CHI       TO CAL-DER-CHI
+009240     MOVE ETALONNAGE    TO CAL-ETALONNAGE
+009250     MOVE CALIBRATION-OUTPUT-RECORD TO CALOUTPT-RECORD
+009260     WRITE CALOUTPT-RECORD
+009270     IF NOT CALOUTPT-STATUS-OK
+009280         DISPLAY 'WRITE ERROR ON CALOUTPT'
+009290         DISPLAY 'FILE STATUS : ' CALOUTPT-STATUS
+009300         STOP RUN
+009310     END-IF
+009320     .
+009330
+009340* 7000-WRITE-TRENDLOG-RECORD APPENDS ONE LINE TO THE DAY-OVER-
+009350* DAY TREND LOG (RUN DATE, INPUT FILE OR CONTROL FILE NAME,
+009360* RECORD COUNT, AND THE GRAND TOTAL(S)) EACH TIME THIS PROGRAM
+009370* RUNS. THE FIGURE(S) LOGGED FOLLOW THE SAME MODE EVALUATE AS
+009380* THE END-OF-RUN DISPLAY ABOVE, SO A DIGITS-MODE RUN LOGS
+009390* ETALONNAGE-FINAL-DIGITS (THE ONLY TOTAL EVER REPORTED TO OPS
+009400* FOR THAT RUN) RATHER THAN THE UNUSED WORDS TOTAL, AND A
+009410* BOTH-MODE RUN LOGS BOTH FIGURES. THE LOG IS OPENED EXTEND TO
+009420* APPEND TO ANY EXISTING HISTORY; ON THE VERY FIRST RUN, WHEN
+009430* THE FILE DOES NOT YET EXIST, EXTEND FAILS AND THE LOG IS
+009440* CREATED WITH OPEN OUTPUT INSTEAD.
+009450 7000-WRITE-TRENDLOG-RECORD.
+009460     OPEN EXTEND TRENDLOG
+009470     IF NOT TRENDLOG-STATUS-OK
+009480         OPEN OUTPUT TRENDLOG
+009490         IF NOT TRENDLOG-STATUS-OK
+009500             DISPLAY 'OPEN ERROR ON TRENDLOG'
+009510             DISPLAY 'FILE STATUS : ' TRENDLOG-STATUS
+009520             STOP RUN
+009530         END-IF
+009540     END-IF
+009550
+009560     MOVE WS-RUN-DATE       TO WS-TRD-RUN-DATE
+009570     IF WS-USING-FILELIST
+009580         MOVE WS-FILELIST-PATH  TO WS-TRD-INPUT-NAME
+009590     ELSE
+009600         MOVE WS-INPUTFILE1-PATH TO WS-TRD-INPUT-NAME
+009610     END-IF
+009620     MOVE WS-REC-COUNT      TO WS-TRD-REC-COUNT
+009630     EVALUATE TRUE
+009640         WHEN WS-CAL-MODE-DIGITS
+009650             MOVE ETALONNAGE-FINAL-DIGITS
+009660                 TO WS-TRD-ETALONNAGE-FINAL
+009670             MOVE ZERO TO WS-TRD-ETALONNAGE-FINAL-DIGITS
+009680         WHEN WS-CAL-MODE-BOTH
+009690             MOVE ETALONNAGE-FINAL TO WS-TRD-ETALONNAGE-FINAL
+009700             MOVE ETALONNAGE-FINAL-DIGITS
+009710                 TO WS-TRD-ETALONNAGE-FINAL-DIGITS
+009720         WHEN OTHER
+009730             MOVE ETALONNAGE-FINAL TO WS-TRD-ETALONNAGE-FINAL
+009740             MOVE ZERO TO WS-TRD-ETALONNAGE-FINAL-DIGITS
+009750     END-EVALUATE
+009760     MOVE WS-TREND-LINE     TO TRENDLOG-RECORD
+009770     WRITE TRENDLOG-RECORD
+009780     IF NOT TRENDLOG-STATUS-OK
+009790         DISPLAY 'WRITE ERROR ON TRENDLOG'
+009800         DISPLAY 'FILE STATUS : ' TRENDLOG-STATUS
+009810         STOP RUN
+009820     END-IF
+009830     CLOSE TRENDLOG
+009840     .
